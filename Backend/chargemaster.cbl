@@ -0,0 +1,131 @@
+000100*****************************************************************
+000200* PROGRAM-ID    : CHARGE-MASTER                                 *
+000300* AUTHOR        : M. LEFEVRE - EQUIPE ETUDES BANCAIRES          *
+000400* INSTALLATION  : EPIBANK                                       *
+000500* DATE-WRITTEN  : 2026-08-09                                    *
+000600*---------------------------------------------------------------*
+000700* MODIFICATION HISTORY                                          *
+000800*  2026-08-09  ML  PROGRAMME INITIAL - CHARGEMENT DU FICHIER     *
+000900*                  CUSTOMER-MASTER A PARTIR DE L'EXTRAIT         *
+001000*                  SEQUENTIEL CUSTOMER.TXT.                      *
+001100*  2026-08-09  ML  EXTRAIT ELARGI POUR LE DECOUVERT AUTORISE PUIS *
+001200*                  POUR LE SOLDE DECIMAL SIGNE AVEC CENTIMES.     *
+001300*  2026-08-09  ML  EXTRACT-RECORD ECLATE EN SOUS-ZONES AVEC VUES  *
+001400*                  NUMERIQUES REDEFINIES (PIC 9(9)V99) POUR LE    *
+001500*                  SOLDE ET LE DECOUVERT : UN MOVE ALPHANUMERIQUE *
+001600*                  DIRECT NE RESPECTE PAS LES CENTIMES IMPLICITES *
+001700*                  ET GONFLAIT CES MONTANTS PAR 100.              *
+001800*---------------------------------------------------------------*
+001900* CE PROGRAMME EST UN UTILITAIRE DE CHARGEMENT INITIAL. IL LIT   *
+002000* L'EXTRAIT SEQUENTIEL DES CLIENTS ET RECONSTRUIT LE FICHIER     *
+002100* MAITRE INDEXE UTILISE PAR BANQUE-TEST ET TRAITEMENT-BANQUE.    *
+002200*****************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID.     CHARGE-MASTER.
+002500 AUTHOR.         M. LEFEVRE.
+002600 INSTALLATION.   EPIBANK.
+002700 DATE-WRITTEN.   2026-08-09.
+002800 DATE-COMPILED.
+002900
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT CUSTOMER-EXTRACT-FILE ASSIGN TO "../data/customer.txt"
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500
+003600     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "../data/customer.dat"
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS SEQUENTIAL
+003900         RECORD KEY IS CM-ACCOUNT-NUMBER
+004000         FILE STATUS IS WS-FILE-STATUS.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  CUSTOMER-EXTRACT-FILE.
+004500 01  EXTRACT-RECORD.
+004600     05  EXT-ACCOUNT-NUMBER        PIC X(08).
+004700     05  EXT-CUSTOMER-NAME         PIC X(20).
+004800     05  EXT-ACCOUNT-TYPE          PIC X(02).
+004900     05  EXT-BALANCE-X             PIC X(11).
+005000     05  EXT-BALANCE REDEFINES EXT-BALANCE-X
+005100                                   PIC 9(9)V99.
+005200     05  EXT-OVERDRAFT-LIMIT-X     PIC X(11).
+005300     05  EXT-OVERDRAFT-LIMIT REDEFINES EXT-OVERDRAFT-LIMIT-X
+005400                                   PIC 9(9)V99.
+005500     05  EXT-STATUS                PIC X(01).
+005600
+005700 FD  CUSTOMER-MASTER-FILE.
+005800     COPY "custmas.cpy".
+005900
+006000 WORKING-STORAGE SECTION.
+006100 01  WS-FILE-STATUS             PIC X(02).
+006200     88  WS-FS-OK                   VALUE "00".
+006300
+006400 01  WS-EOF-SWITCH              PIC X(01)     VALUE "N".
+006500     88  WS-END-OF-EXTRACT          VALUE "Y".
+006600
+006700 01  WS-RECORD-COUNT            PIC 9(05)     VALUE ZERO.
+006800
+006900 PROCEDURE DIVISION.
+007000*****************************************************************
+007100* 0000-MAINLINE                                                 *
+007200*****************************************************************
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+007500     PERFORM 2000-LOAD-RECORDS        THRU 2000-EXIT
+007600         UNTIL WS-END-OF-EXTRACT.
+007700     PERFORM 9999-TERMINATE           THRU 9999-EXIT.
+007800     STOP RUN.
+007900
+008000*****************************************************************
+008100* 1000-INITIALIZE                                               *
+008200*****************************************************************
+008300 1000-INITIALIZE.
+008400     OPEN INPUT  CUSTOMER-EXTRACT-FILE.
+008500     OPEN OUTPUT CUSTOMER-MASTER-FILE.
+008600     PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.
+008700 1000-EXIT.
+008800     EXIT.
+008900
+009000*****************************************************************
+009100* 2000-LOAD-RECORDS - CONVERSION D'UNE LIGNE ET ECRITURE MAITRE  *
+009200*****************************************************************
+009300 2000-LOAD-RECORDS.
+009400     MOVE EXT-ACCOUNT-NUMBER  TO CM-ACCOUNT-NUMBER.
+009500     MOVE EXT-CUSTOMER-NAME   TO CM-CUSTOMER-NAME.
+009600     MOVE EXT-ACCOUNT-TYPE    TO CM-ACCOUNT-TYPE.
+009700     MOVE EXT-BALANCE         TO CM-BALANCE.
+009800     MOVE EXT-OVERDRAFT-LIMIT TO CM-OVERDRAFT-LIMIT.
+009900     MOVE EXT-STATUS          TO CM-STATUS.
+010000
+010100     WRITE CUSTOMER-RECORD
+010200         INVALID KEY
+010300             DISPLAY "ERREUR ECRITURE COMPTE " CM-ACCOUNT-NUMBER
+010400     END-WRITE.
+010500
+010600     ADD 1 TO WS-RECORD-COUNT.
+010700     PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.
+010800 2000-EXIT.
+010900     EXIT.
+011000
+011100*****************************************************************
+011200* 2100-READ-EXTRACT                                             *
+011300*****************************************************************
+011400 2100-READ-EXTRACT.
+011500     READ CUSTOMER-EXTRACT-FILE
+011600         AT END
+011700             MOVE "Y" TO WS-EOF-SWITCH
+011800     END-READ.
+011900 2100-EXIT.
+012000     EXIT.
+012100
+012200*****************************************************************
+012300* 9999-TERMINATE                                                *
+012400*****************************************************************
+012500 9999-TERMINATE.
+012600     CLOSE CUSTOMER-EXTRACT-FILE.
+012700     CLOSE CUSTOMER-MASTER-FILE.
+012800     DISPLAY "CUSTOMER-MASTER CHARGE - " WS-RECORD-COUNT
+012900             " ENREGISTREMENTS.".
+013000 9999-EXIT.
+013100     EXIT.
