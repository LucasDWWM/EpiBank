@@ -0,0 +1,109 @@
+000100*****************************************************************
+000200* PROGRAM-ID    : SNAPSHOT-OUVERTURE                            *
+000300* AUTHOR        : M. LEFEVRE - EQUIPE ETUDES BANCAIRES          *
+000400* INSTALLATION  : EPIBANK                                       *
+000500* DATE-WRITTEN  : 2026-08-09                                    *
+000600*---------------------------------------------------------------*
+000700* MODIFICATION HISTORY                                          *
+000800*  2026-08-09  ML  PROGRAMME INITIAL - COPIE DES SOLDES DU       *
+000900*                  FICHIER MAITRE AVANT LE POSTAGE DU JOUR, POUR *
+001000*                  SERVIR DE REFERENCE AU RAPPROCHEMENT DE FIN   *
+001100*                  DE JOURNEE (RAPPRO-BANQUE).                   *
+001200*---------------------------------------------------------------*
+001300* CE PROGRAMME DOIT S'EXECUTER AVANT TRAITEMENT-BANQUE DANS LE   *
+001400* CYCLE QUOTIDIEN : IL FIGE LES SOLDES D'OUVERTURE PENDANT QU'ILS*
+001500* REFLETENT ENCORE LA CLOTURE DE LA VEILLE, AVANT QUE LE POSTAGE *
+001600* DES TRANSACTIONS DU JOUR NE LES MODIFIE.                       *
+001700*****************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID.     SNAPSHOT-OUVERTURE.
+002000 AUTHOR.         M. LEFEVRE.
+002100 INSTALLATION.   EPIBANK.
+002200 DATE-WRITTEN.   2026-08-09.
+002300 DATE-COMPILED.
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "../data/customer.dat"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS SEQUENTIAL
+003100         RECORD KEY IS CM-ACCOUNT-NUMBER
+003200         FILE STATUS IS WS-MASTER-STATUS.
+003300
+003400     SELECT FICHIER-OUVERTURE ASSIGN TO "../data/opening.dat"
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  CUSTOMER-MASTER-FILE.
+004000     COPY "custmas.cpy".
+004100
+004200 FD  FICHIER-OUVERTURE.
+004300 01  LIGNE-OUVERTURE              PIC X(53).
+004400
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-MASTER-STATUS            PIC X(02).
+004700     88  WS-MASTER-OK                VALUE "00".
+004800
+004900 01  WS-SWITCHES.
+005000     05  WS-MASTER-EOF           PIC X(01)     VALUE "N".
+005100         88  WS-END-OF-MASTER        VALUE "Y".
+005200
+005300 01  WS-COMPTES-COPIES           PIC 9(07)     VALUE ZERO.
+005400
+005500 PROCEDURE DIVISION.
+005600*****************************************************************
+005700* 0000-MAINLINE                                                 *
+005800*****************************************************************
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+006100     PERFORM 2000-COPIER-CLIENT   THRU 2000-EXIT
+006200         UNTIL WS-END-OF-MASTER.
+006300     PERFORM 9999-TERMINATE       THRU 9999-EXIT.
+006400     STOP RUN.
+006500
+006600*****************************************************************
+006700* 1000-INITIALIZE                                               *
+006800*****************************************************************
+006900 1000-INITIALIZE.
+007000     OPEN INPUT  CUSTOMER-MASTER-FILE.
+007100     IF NOT WS-MASTER-OK
+007200         DISPLAY "ERREUR OUVERTURE CUSTOMER-MASTER : "
+007300                 WS-MASTER-STATUS
+007400         MOVE "Y" TO WS-MASTER-EOF
+007500         MOVE 12 TO RETURN-CODE
+007600     END-IF.
+007700     OPEN OUTPUT FICHIER-OUVERTURE.
+007800     PERFORM 2100-LIRE-CLIENT THRU 2100-EXIT.
+007900 1000-EXIT.
+008000     EXIT.
+008100
+008200*****************************************************************
+008300* 2000-COPIER-CLIENT - RECOPIE D'UN ENREGISTREMENT CLIENT        *
+008400*****************************************************************
+008500 2000-COPIER-CLIENT.
+008600     WRITE LIGNE-OUVERTURE FROM CUSTOMER-RECORD.
+008700     ADD 1 TO WS-COMPTES-COPIES.
+008800     PERFORM 2100-LIRE-CLIENT THRU 2100-EXIT.
+008900 2000-EXIT.
+009000     EXIT.
+009100
+009200 2100-LIRE-CLIENT.
+009300     READ CUSTOMER-MASTER-FILE
+009400         AT END
+009500             MOVE "Y" TO WS-MASTER-EOF
+009600     END-READ.
+009700 2100-EXIT.
+009800     EXIT.
+009900
+010000*****************************************************************
+010100* 9999-TERMINATE                                                *
+010200*****************************************************************
+010300 9999-TERMINATE.
+010400     CLOSE CUSTOMER-MASTER-FILE.
+010500     CLOSE FICHIER-OUVERTURE.
+010600     DISPLAY "SOLDES D'OUVERTURE SAUVEGARDES - "
+010700             WS-COMPTES-COPIES " COMPTES.".
+010800 9999-EXIT.
+010900     EXIT.
