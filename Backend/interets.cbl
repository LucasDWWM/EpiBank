@@ -0,0 +1,224 @@
+000100*****************************************************************
+000200* PROGRAM-ID    : INTERETS-BANQUE                               *
+000300* AUTHOR        : M. LEFEVRE - EQUIPE ETUDES BANCAIRES          *
+000400* INSTALLATION  : EPIBANK                                       *
+000500* DATE-WRITTEN  : 2026-08-09                                    *
+000600*---------------------------------------------------------------*
+000700* MODIFICATION HISTORY                                          *
+000800*  2026-08-09  ML  PROGRAMME INITIAL - CALCUL ET POSTAGE DES     *
+000900*                  INTERETS MENSUELS SUR LES COMPTES ACTIFS.     *
+001000*  2026-08-09  ML  INTERET CALCULE ET ARRONDI AU CENTIME PRES    *
+001100*                  MAINTENANT QUE LE SOLDE EST DECIMAL SIGNE.    *
+001200*  2026-08-09  ML  WS-INTERET-MONTANT REND SIGNE : UN COMPTE A   *
+001300*                  DECOUVERT CALCULE UN INTERET NEGATIF, QUI     *
+001400*                  DOIT ETRE IGNORE (>ZERO) ET NON POSTE COMME   *
+001500*                  UN CREDIT PAR ERREUR DE SIGNE.                *
+001600*---------------------------------------------------------------*
+001700* TRAITEMENT DE FIN DE MOIS : POUR CHAQUE COMPTE ACTIF DU        *
+001800* FICHIER MAITRE, CALCULE L'INTERET SELON LE TAUX DU TYPE DE     *
+001900* COMPTE (CONSULTATION, EPARGNE, MARCHE MONETAIRE), LE CREDITE   *
+002000* SUR LE SOLDE, TRACE LE MOUVEMENT DANS LE JOURNAL D'AUDIT ET    *
+002100* AJOUTE UNE LIGNE DE TRANSACTION CODE "IN" AU FICHIER DES       *
+002200* TRANSACTIONS VALIDEES DU JOUR POUR LE RAPPROCHEMENT DE FIN DE  *
+002300* JOURNEE.                                                       *
+002400*****************************************************************
+002500 IDENTIFICATION DIVISION.
+002600 PROGRAM-ID.     INTERETS-BANQUE.
+002700 AUTHOR.         M. LEFEVRE.
+002800 INSTALLATION.   EPIBANK.
+002900 DATE-WRITTEN.   2026-08-09.
+003000 DATE-COMPILED.
+003100
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500*---------------------------------------------------------------*
+003600*    FICHIER MAITRE CLIENT, MIS A JOUR PAR LE CALCUL D'INTERETS. *
+003700*---------------------------------------------------------------*
+003800     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "../data/customer.dat"
+003900         ORGANIZATION IS INDEXED
+004000         ACCESS MODE IS SEQUENTIAL
+004100         RECORD KEY IS CM-ACCOUNT-NUMBER
+004200         FILE STATUS IS WS-MASTER-STATUS.
+004300
+004400*---------------------------------------------------------------*
+004500*    FICHIER DES TRANSACTIONS VALIDEES DU JOUR (AJOUT SEUL).     *
+004600*---------------------------------------------------------------*
+004700     SELECT FICHIER-SORTIE ASSIGN TO "../data/output.txt"
+004800         ORGANIZATION IS LINE SEQUENTIAL.
+004900
+005000*---------------------------------------------------------------*
+005100*    JOURNAL D'AUDIT (AJOUT SEUL) DES VARIATIONS DE SOLDE.       *
+005200*---------------------------------------------------------------*
+005300     SELECT FICHIER-AUDIT ASSIGN TO "../data/audit.log"
+005400         ORGANIZATION IS LINE SEQUENTIAL.
+005500
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005800 FD  CUSTOMER-MASTER-FILE.
+005900     COPY "custmas.cpy".
+006000
+006100 FD  FICHIER-SORTIE.
+006200 01  LIGNE-SORTIE                PIC X(50).
+006300
+006400 FD  FICHIER-AUDIT.
+006500 01  LIGNE-AUDIT                 PIC X(60).
+006600
+006700 WORKING-STORAGE SECTION.
+006800*---------------------------------------------------------------*
+006900*    VUE DE LA TRANSACTION D'INTERET A AJOUTER EN SORTIE.        *
+007000*---------------------------------------------------------------*
+007100     COPY "tranin.cpy".
+007200
+007300*---------------------------------------------------------------*
+007400*    ZONE DE TRAVAIL POUR L'ECRITURE D'UNE LIGNE D'AUDIT.        *
+007500*---------------------------------------------------------------*
+007600     COPY "auditrec.cpy".
+007700
+007800*---------------------------------------------------------------*
+007900*    TABLE DES TAUX D'INTERET MENSUELS PAR TYPE DE COMPTE.       *
+008000*    VALEUR EXPRIMEE EN MILLIONIEMES (0000100 = 0,01 %).         *
+008100*---------------------------------------------------------------*
+008200 01  WS-TABLE-TAUX.
+008300     05  FILLER                  PIC X(09) VALUE "CK0000100".
+008400     05  FILLER                  PIC X(09) VALUE "SV0000400".
+008500     05  FILLER                  PIC X(09) VALUE "MM0000600".
+008600
+008700 01  WS-TABLE-TAUX-R REDEFINES WS-TABLE-TAUX.
+008800     05  WS-TAUX-ENTREE          OCCURS 3 TIMES.
+008900         10  WS-TAUX-TYPE        PIC X(02).
+009000         10  WS-TAUX-VALEUR      PIC 9(07).
+009100
+009200 01  WS-TAUX-INDICE              PIC 9(01)     VALUE ZERO.
+009300 01  WS-TAUX-TROUVE-SW           PIC X(01)     VALUE "N".
+009400     88  WS-TAUX-TROUVE              VALUE "Y".
+009500
+009600 01  WS-MASTER-STATUS            PIC X(02).
+009700     88  WS-MASTER-OK                VALUE "00".
+009800
+009900 01  WS-SWITCHES.
+010000     05  WS-MASTER-EOF           PIC X(01)     VALUE "N".
+010100         88  WS-END-OF-MASTER        VALUE "Y".
+010200
+010300 01  WS-COMPTEURS.
+010400     05  WS-COMPTES-LUS          PIC 9(07)     VALUE ZERO.
+010500     05  WS-COMPTES-CREDITES     PIC 9(07)     VALUE ZERO.
+010600
+010700 01  WS-INTERET-MONTANT          PIC S9(9)V99  VALUE ZERO.
+010800
+010900 PROCEDURE DIVISION.
+011000*****************************************************************
+011100* 0000-MAINLINE                                                 *
+011200*****************************************************************
+011300 0000-MAINLINE.
+011400     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+011500     PERFORM 2000-TRAITER-COMPTE   THRU 2000-EXIT
+011600         UNTIL WS-END-OF-MASTER.
+011700     PERFORM 9999-TERMINATE        THRU 9999-EXIT.
+011800     STOP RUN.
+011900
+012000*****************************************************************
+012100* 1000-INITIALIZE                                               *
+012200*****************************************************************
+012300 1000-INITIALIZE.
+012400     OPEN I-O CUSTOMER-MASTER-FILE.
+012500     IF NOT WS-MASTER-OK
+012600         DISPLAY "ERREUR OUVERTURE CUSTOMER-MASTER : "
+012700                 WS-MASTER-STATUS
+012800         MOVE "Y" TO WS-MASTER-EOF
+012900         MOVE 12 TO RETURN-CODE
+013000     END-IF.
+013100     OPEN EXTEND FICHIER-SORTIE.
+013200     OPEN EXTEND FICHIER-AUDIT.
+013300     PERFORM 2100-LIRE-COMPTE THRU 2100-EXIT.
+013400 1000-EXIT.
+013500     EXIT.
+013600
+013700*****************************************************************
+013800* 2000-TRAITER-COMPTE - CALCUL ET POSTAGE DE L'INTERET D'UN      *
+013900*    COMPTE ACTIF, PUIS LECTURE DU COMPTE SUIVANT.               *
+014000*****************************************************************
+014100 2000-TRAITER-COMPTE.
+014200     IF CM-STATUS-ACTIVE
+014300         PERFORM 2200-CALCULER-INTERET THRU 2200-EXIT
+014400         IF WS-INTERET-MONTANT > ZERO
+014500             PERFORM 2300-POSTER-INTERET THRU 2300-EXIT
+014600             ADD 1 TO WS-COMPTES-CREDITES
+014700         END-IF
+014800     END-IF.
+014900     PERFORM 2100-LIRE-COMPTE THRU 2100-EXIT.
+015000 2000-EXIT.
+015100     EXIT.
+015200
+015300 2100-LIRE-COMPTE.
+015400     READ CUSTOMER-MASTER-FILE
+015500         AT END
+015600             MOVE "Y" TO WS-MASTER-EOF
+015700         NOT AT END
+015800             ADD 1 TO WS-COMPTES-LUS
+015900     END-READ.
+016000 2100-EXIT.
+016100     EXIT.
+016200
+016300*****************************************************************
+016400* 2200-CALCULER-INTERET - RECHERCHE DU TAUX PAR TYPE DE COMPTE   *
+016500*    ET CALCUL DE L'INTERET DU MOIS.                             *
+016600*****************************************************************
+016700 2200-CALCULER-INTERET.
+016800     MOVE ZERO TO WS-INTERET-MONTANT.
+016900     MOVE ZERO TO WS-TAUX-INDICE.
+017000     MOVE "N"  TO WS-TAUX-TROUVE-SW.
+017100     PERFORM 2250-CHERCHER-TAUX THRU 2250-EXIT
+017200         VARYING WS-TAUX-INDICE FROM 1 BY 1
+017300         UNTIL WS-TAUX-INDICE > 3 OR WS-TAUX-TROUVE.
+017400     IF WS-TAUX-TROUVE
+017500         COMPUTE WS-INTERET-MONTANT ROUNDED =
+017600             (CM-BALANCE * WS-TAUX-VALEUR (WS-TAUX-INDICE))
+017700                 / 1000000
+017800     END-IF.
+017900 2200-EXIT.
+018000     EXIT.
+018100
+018200 2250-CHERCHER-TAUX.
+018300     IF WS-TAUX-TYPE (WS-TAUX-INDICE) = CM-ACCOUNT-TYPE
+018400         MOVE "Y" TO WS-TAUX-TROUVE-SW
+018500     END-IF.
+018600 2250-EXIT.
+018700     EXIT.
+018800
+018900*****************************************************************
+019000* 2300-POSTER-INTERET - CREDITE LE SOLDE, TRACE L'AUDIT ET       *
+019100*    AJOUTE LA LIGNE DE TRANSACTION EN SORTIE.                   *
+019200*****************************************************************
+019300 2300-POSTER-INTERET.
+019400     MOVE CM-BALANCE TO AUD-BALANCE-BEFORE.
+019500     ADD WS-INTERET-MONTANT TO CM-BALANCE.
+019600     REWRITE CUSTOMER-RECORD.
+019700
+019800     MOVE SPACES              TO WS-TRANSACTION-RECORD.
+019900     MOVE CM-ACCOUNT-NUMBER   TO TR-ACCOUNT-NUMBER-N.
+020000     MOVE "IN"                TO TR-TRANS-CODE.
+020100     MOVE WS-INTERET-MONTANT  TO TR-AMOUNT.
+020200     WRITE LIGNE-SORTIE FROM WS-TRANSACTION-RECORD.
+020300
+020400     MOVE CM-BALANCE          TO AUD-BALANCE-AFTER.
+020500     MOVE CM-ACCOUNT-NUMBER   TO AUD-ACCOUNT-NUMBER.
+020600     MOVE "IN"                TO AUD-TRANS-CODE.
+020700     MOVE TR-AMOUNT-X         TO AUD-AMOUNT-X.
+020800     ACCEPT AUD-DATE          FROM DATE YYYYMMDD.
+020900     ACCEPT AUD-TIME          FROM TIME.
+021000     WRITE LIGNE-AUDIT FROM WS-AUDIT-RECORD.
+021100 2300-EXIT.
+021200     EXIT.
+021300
+021400*****************************************************************
+021500* 9999-TERMINATE                                                *
+021600*****************************************************************
+021700 9999-TERMINATE.
+021800     CLOSE CUSTOMER-MASTER-FILE.
+021900     CLOSE FICHIER-SORTIE.
+022000     CLOSE FICHIER-AUDIT.
+022100     DISPLAY "COMPTES LUS      : " WS-COMPTES-LUS.
+022200     DISPLAY "COMPTES CREDITES : " WS-COMPTES-CREDITES.
+022300 9999-EXIT.
+022400     EXIT.
