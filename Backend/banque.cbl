@@ -1,21 +1,127 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. BANQUE-TEST.
-      *--------------------------------
-      * Ce programme est ton premier test bancaire
-      *--------------------------------
-       ENVIRONMENT DIVISION.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  SOLDE-COMPTE      PIC 9(05) VALUE 1000.
-       01  NOM-CLIENT        PIC X(20) VALUE "JEAN DUPONT".
-       
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "---------------------------------".
-           DISPLAY "DEMARRAGE SYSTEME BANCAIRE V1.0".
-           DISPLAY "CLIENT : " NOM-CLIENT.
-           DISPLAY "SOLDE ACTUEL : " SOLDE-COMPTE " EUR".
-           DISPLAY "---------------------------------".
-           
-           STOP RUN.
\ No newline at end of file
+000100*****************************************************************
+000200* PROGRAM-ID    : BANQUE-TEST                                   *
+000300* AUTHOR        : M. LEFEVRE - EQUIPE ETUDES BANCAIRES          *
+000400* INSTALLATION  : EPIBANK                                       *
+000500* DATE-WRITTEN  : 2024-01-10                                    *
+000600*---------------------------------------------------------------*
+000700* MODIFICATION HISTORY                                          *
+000800*  2024-01-10  ML  PROGRAMME INITIAL - SOLDE ET NOM EN DUR.      *
+000900*  2026-08-09  ML  REMPLACEMENT DES ZONES EN DUR PAR UNE LECTURE *
+001000*                  DU FICHIER CUSTOMER-MASTER PAR NUMERO DE      *
+001100*                  COMPTE. LE PROGRAMME EST DESORMAIS UN OUTIL   *
+001200*                  DE CONSULTATION ET NON PLUS UNE DEMO.         *
+001300*  2026-08-09  ML  REMPLACEMENT DU GO TO PAR UN COMMUTATEUR      *
+001400*                  D'ERREUR D'OUVERTURE (MEME MODELE QUE LES     *
+001500*                  AUTRES PROGRAMMES DU LOT), ET AFFICHAGE DU    *
+001600*                  SOLDE SUR UNE ZONE EDITEE.                    *
+001700*****************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID.     BANQUE-TEST.
+002000 AUTHOR.         M. LEFEVRE.
+002100 INSTALLATION.   EPIBANK.
+002200 DATE-WRITTEN.   2024-01-10.
+002300 DATE-COMPILED.
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800*---------------------------------------------------------------*
+002900*    FICHIER MAITRE DES CLIENTS, ACCES DIRECT PAR NUMERO DE      *
+003000*    COMPTE.                                                     *
+003100*---------------------------------------------------------------*
+003200     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "../data/customer.dat"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS RANDOM
+003500         RECORD KEY IS CM-ACCOUNT-NUMBER
+003600         FILE STATUS IS WS-FILE-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  CUSTOMER-MASTER-FILE.
+004100     COPY "custmas.cpy".
+004200
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-FILE-STATUS            PIC X(02).
+004500     88  WS-FS-OK                  VALUE "00".
+004600     88  WS-FS-NOT-FOUND           VALUE "23".
+004700
+004800 01  WS-SEARCH-ACCOUNT         PIC 9(08).
+004900
+005000 01  WS-SWITCHES.
+005100     05  WS-FOUND-SWITCH       PIC X(01)     VALUE "N".
+005200         88  WS-CUSTOMER-FOUND     VALUE "Y".
+005300     05  WS-OPEN-ERROR-SW      PIC X(01)     VALUE "N".
+005400         88  WS-OPEN-ERROR         VALUE "Y".
+005500
+005600 01  WS-BALANCE-EDIT           PIC -Z,ZZZ,ZZZ,ZZ9.99.
+005700
+005800 PROCEDURE DIVISION.
+005900*****************************************************************
+006000* 0000-MAINLINE                                                 *
+006100*****************************************************************
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+006400     IF NOT WS-OPEN-ERROR
+006500         PERFORM 2000-ACCEPT-ACCOUNT  THRU 2000-EXIT
+006600         PERFORM 3000-LOOKUP-CUSTOMER THRU 3000-EXIT
+006700     END-IF.
+006800     PERFORM 9999-TERMINATE       THRU 9999-EXIT.
+006900     STOP RUN.
+007000
+007100*****************************************************************
+007200* 1000-INITIALIZE - OUVERTURE DU FICHIER MAITRE ET BANNIERE      *
+007300*****************************************************************
+007400 1000-INITIALIZE.
+007500     DISPLAY "---------------------------------".
+007600     DISPLAY "DEMARRAGE SYSTEME BANCAIRE V2.0".
+007700     OPEN INPUT CUSTOMER-MASTER-FILE.
+007800     IF NOT WS-FS-OK
+007900         DISPLAY "ERREUR OUVERTURE CUSTOMER-MASTER : "
+008000                 WS-FILE-STATUS
+008100         MOVE "Y" TO WS-OPEN-ERROR-SW
+008200         MOVE 12 TO RETURN-CODE
+008300     END-IF.
+008400 1000-EXIT.
+008500     EXIT.
+008600
+008700*****************************************************************
+008800* 2000-ACCEPT-ACCOUNT - SAISIE DU NUMERO DE COMPTE RECHERCHE     *
+008900*****************************************************************
+009000 2000-ACCEPT-ACCOUNT.
+009100     DISPLAY "NUMERO DE COMPTE A CONSULTER : ".
+009200     ACCEPT WS-SEARCH-ACCOUNT.
+009300 2000-EXIT.
+009400     EXIT.
+009500
+009600*****************************************************************
+009700* 3000-LOOKUP-CUSTOMER - LECTURE DIRECTE DU CLIENT ET AFFICHAGE  *
+009800*****************************************************************
+009900 3000-LOOKUP-CUSTOMER.
+010000     MOVE WS-SEARCH-ACCOUNT TO CM-ACCOUNT-NUMBER.
+010100     READ CUSTOMER-MASTER-FILE
+010200         INVALID KEY
+010300             MOVE "N" TO WS-FOUND-SWITCH
+010400         NOT INVALID KEY
+010500             MOVE "Y" TO WS-FOUND-SWITCH
+010600     END-READ.
+010700
+010800     IF WS-CUSTOMER-FOUND
+010900         DISPLAY "CLIENT        : " CM-CUSTOMER-NAME
+011000         DISPLAY "TYPE COMPTE   : " CM-ACCOUNT-TYPE
+011100         MOVE CM-BALANCE TO WS-BALANCE-EDIT
+011200         DISPLAY "SOLDE ACTUEL  : " WS-BALANCE-EDIT " EUR"
+011300         DISPLAY "STATUT        : " CM-STATUS
+011400     ELSE
+011500         DISPLAY "AUCUN CLIENT POUR LE COMPTE " WS-SEARCH-ACCOUNT
+011600     END-IF.
+011700 3000-EXIT.
+011800     EXIT.
+011900
+012000*****************************************************************
+012100* 9999-TERMINATE - FERMETURE DES FICHIERS ET FIN DE PROGRAMME    *
+012200*****************************************************************
+012300 9999-TERMINATE.
+012400     CLOSE CUSTOMER-MASTER-FILE.
+012500     DISPLAY "---------------------------------".
+012600 9999-EXIT.
+012700     EXIT.
