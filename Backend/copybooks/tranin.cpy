@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*  TRANIN.CPY                                                   *
+000300*  RECORD LAYOUT FOR AN INCOMING TRANSACTION LINE (INPUT.TXT)    *
+000400*  AND FOR A POSTED TRANSACTION LINE (OUTPUT.TXT).               *
+000500*  THE ACCOUNT NUMBER AND TRANSACTION CODE ARE VALIDATED AS      *
+000600*  ALPHANUMERIC BEFORE THE REDEFINED NUMERIC VIEWS ARE TRUSTED.  *
+000700*****************************************************************
+000800 01  WS-TRANSACTION-RECORD.
+000900     05  TR-ACCOUNT-NUMBER         PIC X(08).
+001000     05  TR-ACCOUNT-NUMBER-N REDEFINES TR-ACCOUNT-NUMBER
+001100                                   PIC 9(08).
+001200     05  TR-TRANS-CODE             PIC X(02).
+001300         88  TR-CODE-DEBIT             VALUE "DB".
+001400         88  TR-CODE-CREDIT            VALUE "CR".
+001500         88  TR-CODE-INTEREST          VALUE "IN".
+001600     05  TR-AMOUNT-X                PIC X(12).
+001700     05  TR-AMOUNT REDEFINES TR-AMOUNT-X
+001800             SIGN IS LEADING SEPARATE CHARACTER
+001900                                   PIC S9(9)V99.
+002000     05  FILLER                    PIC X(28).
