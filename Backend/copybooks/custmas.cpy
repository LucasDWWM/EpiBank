@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*  CUSTMAS.CPY                                                  *
+000300*  RECORD LAYOUT FOR THE CUSTOMER-MASTER FILE                   *
+000400*  ONE ENTRY PER ACCOUNT HOLDER, KEYED ON ACCOUNT NUMBER.        *
+000500*****************************************************************
+000600 01  CUSTOMER-RECORD.
+000700     05  CM-ACCOUNT-NUMBER         PIC 9(08).
+000800     05  CM-CUSTOMER-NAME          PIC X(20).
+000900     05  CM-ACCOUNT-TYPE           PIC X(02).
+001000         88  CM-TYPE-CHECKING          VALUE "CK".
+001100         88  CM-TYPE-SAVINGS           VALUE "SV".
+001200         88  CM-TYPE-MONEY-MARKET      VALUE "MM".
+001300     05  CM-BALANCE                PIC S9(9)V99.
+001400     05  CM-OVERDRAFT-LIMIT        PIC 9(9)V99.
+001500     05  CM-STATUS                 PIC X(01).
+001600         88  CM-STATUS-ACTIVE          VALUE "A".
+001700         88  CM-STATUS-CLOSED          VALUE "C".
+001800         88  CM-STATUS-FROZEN          VALUE "F".
