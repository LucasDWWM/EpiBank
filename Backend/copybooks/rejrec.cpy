@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200*  REJREC.CPY                                                   *
+000300*  RECORD LAYOUT FOR THE TRANSACTION REJECT FILE. HOLDS THE      *
+000400*  ORIGINAL INPUT LINE UNCHANGED PLUS A REASON CODE SO A         *
+000500*  REJECTED LINE CAN BE CORRECTED AND RESUBMITTED.               *
+000600*****************************************************************
+000700 01  WS-REJECT-RECORD.
+000800     05  REJ-ORIGINAL-LINE         PIC X(50).
+000900     05  REJ-REASON-CODE           PIC X(25).
