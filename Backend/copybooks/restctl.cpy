@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200*  RESTCTL.CPY                                                  *
+000300*  RECORD LAYOUT FOR THE BATCH CHECKPOINT/RESTART CONTROL FILE.  *
+000400*  HOLDS THE NUMBER OF INPUT RECORDS ALREADY PROCESSED AND THE   *
+000500*  ACCOUNT NUMBER OF THE LAST ONE, WRITTEN EVERY N RECORDS SO A  *
+000600*  RERUN CAN SKIP WHAT WAS ALREADY POSTED.                       *
+000700*****************************************************************
+000800 01  WS-RESTART-RECORD.
+000900     05  RC-RECORD-COUNT           PIC 9(07).
+001000     05  RC-LAST-ACCOUNT           PIC 9(08).
