@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*  AUDITREC.CPY                                                 *
+000300*  RECORD LAYOUT FOR THE APPEND-ONLY BALANCE-CHANGE AUDIT LOG.   *
+000400*  ONE ENTRY IS WRITTEN FOR EVERY POSTING THAT CHANGES A         *
+000500*  CUSTOMER-MASTER BALANCE.                                     *
+000600*****************************************************************
+000700 01  WS-AUDIT-RECORD.
+000800     05  AUD-DATE                  PIC 9(08).
+000900     05  AUD-TIME                  PIC 9(08).
+001000     05  AUD-ACCOUNT-NUMBER        PIC 9(08).
+001100     05  AUD-TRANS-CODE            PIC X(02).
+001200     05  AUD-AMOUNT-X              PIC X(12).
+001300     05  AUD-AMOUNT REDEFINES AUD-AMOUNT-X
+001400             SIGN IS LEADING SEPARATE CHARACTER
+001500                                   PIC S9(9)V99.
+001600     05  AUD-BALANCE-BEFORE        PIC S9(9)V99.
+001700     05  AUD-BALANCE-AFTER         PIC S9(9)V99.
