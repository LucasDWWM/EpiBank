@@ -1,56 +1,492 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. TRAITEMENT-BANQUE.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    *> On lie le fichier physique "input.txt" à la variable interne FICHIER-ENTREE
-    SELECT FICHIER-ENTREE ASSIGN TO "../data/input.txt"
-    ORGANIZATION IS LINE SEQUENTIAL.
-
-    *> On lie le fichier physique "output.txt" à la variable interne FICHIER-SORTIE
-    SELECT FICHIER-SORTIE ASSIGN TO "../data/output.txt"
-    ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-*> Définition de la structure du fichier d'entrée
-FD FICHIER-ENTREE.
-01 LIGNE-ENTREE    PIC X(50).
-
-*> Définition de la structure du fichier de sortie
-FD FICHIER-SORTIE.
-01 LIGNE-SORTIE    PIC X(50).
-
-WORKING-STORAGE SECTION.
-01 MESSAGE-FINAL   PIC X(50).
-01 WS-EOF          PIC A(1). 
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    *> 1. Ouverture des fichiers
-    OPEN INPUT FICHIER-ENTREE.
-    OPEN OUTPUT FICHIER-SORTIE.
-
-    *> 2. Lecture du fichier d'entrée
-    READ FICHIER-ENTREE INTO LIGNE-ENTREE
-        AT END MOVE 'Y' TO WS-EOF
-    END-READ.
-
-    *> 3. Traitement 
-    DISPLAY "COBOL: J'ai recu -> " LIGNE-ENTREE.
-    STRING "BONJOUR " DELIMITED BY SIZE
-           LIGNE-ENTREE DELIMITED BY SPACE
-           ", TRAITEMENT OK." DELIMITED BY SIZE
-           INTO MESSAGE-FINAL.
-
-    *> 4. Écriture de la réponse
-    WRITE LIGNE-SORTIE FROM MESSAGE-FINAL.
-
-    *> 5. Fermeture
-    CLOSE FICHIER-ENTREE.
-    CLOSE FICHIER-SORTIE.
-
-    STOP RUN.
-
-    
\ No newline at end of file
+000100*****************************************************************
+000200* PROGRAM-ID    : TRAITEMENT-BANQUE                             *
+000300* AUTHOR        : M. LEFEVRE - EQUIPE ETUDES BANCAIRES          *
+000400* INSTALLATION  : EPIBANK                                       *
+000500* DATE-WRITTEN  : 2024-02-15                                    *
+000600*---------------------------------------------------------------*
+000700* MODIFICATION HISTORY                                          *
+000800*  2024-02-15  ML  PROGRAMME INITIAL - UNE SEULE LIGNE TRAITEE.  *
+000900*  2026-08-09  ML  BOUCLE SUR LA TOTALITE DU FICHIER D'ENTREE AU *
+001000*                  LIEU DE NE TRAITER QUE LA PREMIERE LIGNE.     *
+001100*  2026-08-09  ML  AJOUT DE LA VALIDATION DES LIGNES EN ENTREE   *
+001200*                  ET D'UN FICHIER DE REJETS. LES LIGNES VALIDES *
+001300*                  SONT DESORMAIS RECOPIEES TELLES QUELLES EN    *
+001400*                  SORTIE (FORMAT TRANSACTION) AU LIEU D'UN      *
+001500*                  MESSAGE DE BIENVENUE.                         *
+001600*  2026-08-09  ML  AJOUT D'UN POINT DE REPRISE : LE NOMBRE DE     *
+001700*                  LIGNES TRAITEES ET LE DERNIER COMPTE SONT      *
+001800*                  ECRITS TOUTES LES N LIGNES DANS UN FICHIER DE  *
+001900*                  CONTROLE. UNE RELANCE SAUTE LES LIGNES DEJA    *
+002000*                  TRAITEES AU LIEU DE TOUT REJOUER.              *
+002100*  2026-08-09  ML  LES LIGNES VALIDES SONT DESORMAIS POSTEES SUR  *
+002200*                  LE FICHIER MAITRE CLIENT (DEBIT/CREDIT/INTERET)*
+002300*                  AU LIEU D'ETRE SIMPLEMENT RECOPIEES. UN COMPTE *
+002400*                  INTROUVABLE OU UN DEPASSEMENT DE CAPACITE DU   *
+002500*                  SOLDE EST TRAITE COMME UN REJET. CHAQUE POSTAGE*
+002600*                  QUI ABOUTIT ECRIT UNE LIGNE DANS LE JOURNAL    *
+002700*                  D'AUDIT AVANT/APRES.                           *
+002800*  2026-08-09  ML  CONTROLE DE DECOUVERT AVANT LE POSTAGE D'UN    *
+002900*                  DEBIT (CM-OVERDRAFT-LIMIT).                    *
+003000*  2026-08-09  ML  LE SOLDE ET LE MONTANT DES TRANSACTIONS SONT   *
+003100*                  DESORMAIS EN DECIMAL SIGNE AVEC CENTIMES       *
+003200*                  (PIC S9(9)V99) AU LIEU D'ENTIERS NON SIGNES.   *
+003300*  2026-08-09  ML  LE MONTANT DOIT TOUJOURS PORTER "+" : UN "-"   *
+003400*                  PERMETTAIT DE DETOURNER LE CONTROLE DE         *
+003500*                  DECOUVERT ET LE SENS DEBIT/CREDIT. AJOUT AUSSI *
+003600*                  D'UN CONTROLE DE CM-STATUS AVANT POSTAGE.      *
+003700*  2026-08-09  ML  FICHIER-SORTIE ET FICHIER-AUDIT SONT DESORMAIS *
+003800*                  OUVERTS EN AJOUT (OPEN EXTEND) MEME HORS       *
+003900*                  REPRISE : UNE EXECUTION NORMALE EFFACAIT       *
+004000*                  L'HISTORIQUE DU JOURNAL D'AUDIT ET LA LIGNE    *
+004100*                  D'INTERETS EN ATTENTE DANS OUTPUT.TXT.         *
+004200*  2026-08-09  ML  UN ECHEC D'OUVERTURE DU FICHIER MAITRE POSITIONNE *
+004300*                  DESORMAIS RETURN-CODE A 12 POUR QUE L'ENCHAINEMENT*
+004400*                  SHELL S'ARRETE. LA RAZ DU POINT DE REPRISE DANS   *
+004500*                  9999-TERMINATE NE SE FAIT PLUS QUE SI LE FICHIER  *
+004600*                  D'ENTREE A ETE REELLEMENT LU JUSQU'A SA FIN       *
+004700*                  (WS-FIN-REELLE) : UN ARRET PREMATURE SUR CET      *
+004800*                  ECHEC NE DOIT PLUS EFFACER UN POINT DE REPRISE    *
+004900*                  VALIDE ET PROVOQUER UN REJEU DEPUIS LE DEBUT.     *
+005000*****************************************************************
+005100 IDENTIFICATION DIVISION.
+005200 PROGRAM-ID.     TRAITEMENT-BANQUE.
+005300 AUTHOR.         M. LEFEVRE.
+005400 INSTALLATION.   EPIBANK.
+005500 DATE-WRITTEN.   2024-02-15.
+005600 DATE-COMPILED.
+005700
+005800 ENVIRONMENT DIVISION.
+005900 INPUT-OUTPUT SECTION.
+006000 FILE-CONTROL.
+006100*---------------------------------------------------------------*
+006200*    FICHIER DES TRANSACTIONS DU JOUR EN ENTREE.                 *
+006300*---------------------------------------------------------------*
+006400     SELECT FICHIER-ENTREE ASSIGN TO "../data/input.txt"
+006500         ORGANIZATION IS LINE SEQUENTIAL.
+006600
+006700*---------------------------------------------------------------*
+006800*    FICHIER DES TRANSACTIONS VALIDEES EN SORTIE.                *
+006900*---------------------------------------------------------------*
+007000     SELECT FICHIER-SORTIE ASSIGN TO "../data/output.txt"
+007100         ORGANIZATION IS LINE SEQUENTIAL.
+007200
+007300*---------------------------------------------------------------*
+007400*    FICHIER DES LIGNES REJETEES, AVEC CODE MOTIF.               *
+007500*---------------------------------------------------------------*
+007600     SELECT FICHIER-REJETS ASSIGN TO "../data/rejects.txt"
+007700         ORGANIZATION IS LINE SEQUENTIAL.
+007800
+007900*---------------------------------------------------------------*
+008000*    FICHIER DE CONTROLE DE REPRISE (CHECKPOINT/RESTART).        *
+008100*---------------------------------------------------------------*
+008200     SELECT FICHIER-RESTART ASSIGN TO "../data/restart.ctl"
+008300         ORGANIZATION IS LINE SEQUENTIAL
+008400         FILE STATUS IS WS-RESTART-STATUS.
+008500
+008600*---------------------------------------------------------------*
+008700*    FICHIER MAITRE CLIENT - MIS A JOUR PAR LES POSTAGES DU JOUR.*
+008800*---------------------------------------------------------------*
+008900     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "../data/customer.dat"
+009000         ORGANIZATION IS INDEXED
+009100         ACCESS MODE IS RANDOM
+009200         RECORD KEY IS CM-ACCOUNT-NUMBER
+009300         FILE STATUS IS WS-MASTER-STATUS.
+009400
+009500*---------------------------------------------------------------*
+009600*    JOURNAL D'AUDIT (AJOUT SEUL) DES VARIATIONS DE SOLDE.       *
+009700*---------------------------------------------------------------*
+009800     SELECT FICHIER-AUDIT ASSIGN TO "../data/audit.log"
+009900         ORGANIZATION IS LINE SEQUENTIAL
+010000         FILE STATUS IS WS-AUDIT-STATUS.
+010100
+010200 DATA DIVISION.
+010300 FILE SECTION.
+010400 FD  FICHIER-ENTREE.
+010500 01  LIGNE-ENTREE               PIC X(50).
+010600
+010700 FD  FICHIER-SORTIE.
+010800 01  LIGNE-SORTIE                PIC X(50).
+010900
+011000 FD  FICHIER-REJETS.
+011100 01  LIGNE-REJET                 PIC X(75).
+011200
+011300 FD  FICHIER-RESTART.
+011400 01  LIGNE-RESTART                PIC X(15).
+011500
+011600 FD  CUSTOMER-MASTER-FILE.
+011700     COPY "custmas.cpy".
+011800
+011900 FD  FICHIER-AUDIT.
+012000 01  LIGNE-AUDIT                  PIC X(60).
+012100
+012200 WORKING-STORAGE SECTION.
+012300*---------------------------------------------------------------*
+012400*    VUE VALIDEE DE LA TRANSACTION EN COURS.                     *
+012500*---------------------------------------------------------------*
+012600     COPY "tranin.cpy".
+012700
+012800*---------------------------------------------------------------*
+012900*    ZONE DE TRAVAIL POUR L'ECRITURE D'UN REJET.                 *
+013000*---------------------------------------------------------------*
+013100     COPY "rejrec.cpy".
+013200
+013300*---------------------------------------------------------------*
+013400*    ZONE DE TRAVAIL POUR LE POINT DE REPRISE.                   *
+013500*---------------------------------------------------------------*
+013600     COPY "restctl.cpy".
+013700
+013800*---------------------------------------------------------------*
+013900*    ZONE DE TRAVAIL POUR L'ECRITURE D'UNE LIGNE D'AUDIT.        *
+014000*---------------------------------------------------------------*
+014100     COPY "auditrec.cpy".
+014200
+014300 01  WS-RESTART-STATUS           PIC X(02).
+014400     88  WS-RESTART-FILE-OK          VALUE "00".
+014500
+014600 01  WS-MASTER-STATUS            PIC X(02).
+014700     88  WS-MASTER-OK                VALUE "00".
+014800
+014900 01  WS-AUDIT-STATUS             PIC X(02).
+015000     88  WS-AUDIT-OK                 VALUE "00".
+015100
+015200 01  WS-SWITCHES.
+015300     05  WS-EOF                  PIC X(01)     VALUE "N".
+015400         88  WS-END-OF-FILE          VALUE "Y".
+015500     05  WS-FIN-REELLE-SW        PIC X(01)     VALUE "N".
+015600         88  WS-FIN-REELLE           VALUE "Y".
+015700     05  WS-LIGNE-VALIDE-SW      PIC X(01)     VALUE "Y".
+015800         88  WS-LIGNE-VALIDE         VALUE "Y".
+015900     05  WS-REPRISE-SW           PIC X(01)     VALUE "N".
+016000         88  WS-EN-REPRISE           VALUE "Y".
+016100
+016200 01  WS-REASON-CODE              PIC X(25)     VALUE SPACES.
+016300 01  WS-LIMITE-DISPONIBLE        PIC S9(9)V99  VALUE ZERO.
+016400
+016500 01  WS-COMPTEURS.
+016600     05  WS-LIGNES-LUES          PIC 9(07)     VALUE ZERO.
+016700     05  WS-LIGNES-ECRITES       PIC 9(07)     VALUE ZERO.
+016800     05  WS-LIGNES-REJETEES      PIC 9(07)     VALUE ZERO.
+016900     05  WS-LIGNES-SAUTEES       PIC 9(07)     VALUE ZERO.
+017000
+017100 01  WS-REPRISE.
+017200     05  WS-REPRISE-COMPTE       PIC 9(07)     VALUE ZERO.
+017300     05  WS-CHECKPOINT-INTERVAL  PIC 9(05)     VALUE 00100.
+017400     05  WS-CHECKPOINT-QUOTIENT  PIC 9(07)     VALUE ZERO.
+017500     05  WS-CHECKPOINT-RESTE     PIC 9(07)     VALUE ZERO.
+017600
+017700 PROCEDURE DIVISION.
+017800*****************************************************************
+017900* 0000-MAINLINE                                                 *
+018000*****************************************************************
+018100 0000-MAINLINE.
+018200     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+018300     PERFORM 2000-TRAITER-LIGNE  THRU 2000-EXIT
+018400         UNTIL WS-END-OF-FILE.
+018500     PERFORM 9999-TERMINATE      THRU 9999-EXIT.
+018600     STOP RUN.
+018700
+018800*****************************************************************
+018900* 1000-INITIALIZE - REPRISE EVENTUELLE, OUVERTURE DES FICHIERS   *
+019000*****************************************************************
+019100 1000-INITIALIZE.
+019200     PERFORM 1100-LIRE-POINT-REPRISE THRU 1100-EXIT.
+019300
+019400     OPEN INPUT FICHIER-ENTREE.
+019500
+019600*    FICHIER-SORTIE ET FICHIER-AUDIT SONT REOUVERTS EN AJOUT DANS
+019700*    LES DEUX CAS : UNE EXECUTION NORMALE NE DOIT PAS EFFACER LES
+019800*    LIGNES POSTEES/AUDITEES PAR LES JOURS PRECEDENTS (JOURNAL
+019900*    D'AUDIT CUMULATIF, LIGNE "IN" DE INTERETS-BANQUE EN ATTENTE
+020000*    DANS OUTPUT.TXT).
+020100     OPEN EXTEND FICHIER-SORTIE.
+020200     PERFORM 1150-OUVRIR-AUDIT THRU 1150-EXIT.
+020300
+020400     IF WS-EN-REPRISE
+020500         OPEN EXTEND FICHIER-REJETS
+020600         DISPLAY "REPRISE A PARTIR DE LA LIGNE "
+020700                 WS-REPRISE-COMPTE
+020800         PERFORM 1200-SAUTER-LIGNE THRU 1200-EXIT
+020900             WS-REPRISE-COMPTE TIMES
+021000     ELSE
+021100         OPEN OUTPUT FICHIER-REJETS
+021200     END-IF.
+021300
+021400     OPEN I-O CUSTOMER-MASTER-FILE.
+021500     IF NOT WS-MASTER-OK
+021600         DISPLAY "ERREUR OUVERTURE CUSTOMER-MASTER : "
+021700                 WS-MASTER-STATUS
+021800         MOVE "Y" TO WS-EOF
+021900         MOVE 12 TO RETURN-CODE
+022000     END-IF.
+022100
+022200     PERFORM 2100-LIRE-ENTREE THRU 2100-EXIT.
+022300 1000-EXIT.
+022400     EXIT.
+022500
+022600*****************************************************************
+022700* 1100-LIRE-POINT-REPRISE - CONSULTATION DU FICHIER DE CONTROLE  *
+022800*****************************************************************
+022900 1100-LIRE-POINT-REPRISE.
+023000     OPEN INPUT FICHIER-RESTART.
+023100     IF WS-RESTART-FILE-OK
+023200         READ FICHIER-RESTART INTO WS-RESTART-RECORD
+023300             AT END
+023400                 MOVE ZERO TO RC-RECORD-COUNT
+023500         END-READ
+023600         CLOSE FICHIER-RESTART
+023700         MOVE RC-RECORD-COUNT TO WS-REPRISE-COMPTE
+023800         IF WS-REPRISE-COMPTE > ZERO
+023900             MOVE "Y" TO WS-REPRISE-SW
+024000         END-IF
+024100     END-IF.
+024200 1100-EXIT.
+024300     EXIT.
+024400
+024500*****************************************************************
+024600* 1150-OUVRIR-AUDIT - OUVERTURE DU JOURNAL D'AUDIT EN AJOUT.     *
+024700*    LE JOURNAL EST CUMULATIF (TOUTE EXECUTION, REPRISE OU NON,  *
+024800*    DOIT CONSERVER L'HISTORIQUE DES JOURS PRECEDENTS). SI LE    *
+024900*    FICHIER N'EXISTE PAS ENCORE (TOUTE PREMIERE EXECUTION), OPEN*
+025000*    EXTEND ECHOUE ET ON LE CREE AVEC OPEN OUTPUT.               *
+025100*****************************************************************
+025200 1150-OUVRIR-AUDIT.
+025300     OPEN EXTEND FICHIER-AUDIT.
+025400     IF NOT WS-AUDIT-OK
+025500         OPEN OUTPUT FICHIER-AUDIT
+025600     END-IF.
+025700 1150-EXIT.
+025800     EXIT.
+025900
+026000*****************************************************************
+026100* 1200-SAUTER-LIGNE - IGNORE UNE LIGNE DEJA TRAITEE LORS D'UNE   *
+026200*    EXECUTION PRECEDENTE                                        *
+026300*****************************************************************
+026400 1200-SAUTER-LIGNE.
+026500     READ FICHIER-ENTREE INTO LIGNE-ENTREE
+026600         AT END
+026700             MOVE "Y" TO WS-EOF
+026800         NOT AT END
+026900             ADD 1 TO WS-LIGNES-LUES
+027000             ADD 1 TO WS-LIGNES-SAUTEES
+027100     END-READ.
+027200 1200-EXIT.
+027300     EXIT.
+027400
+027500*****************************************************************
+027600* 2000-TRAITER-LIGNE - VALIDATION, POSTAGE/REJET, LECTURE SUIVANTE
+027700*****************************************************************
+027800 2000-TRAITER-LIGNE.
+027900     PERFORM 1500-VALIDER-TRANSACTION THRU 1500-EXIT.
+028000
+028100     IF WS-LIGNE-VALIDE
+028200         PERFORM 1600-POSTER-TRANSACTION THRU 1600-EXIT
+028300     END-IF.
+028400
+028500     IF WS-LIGNE-VALIDE
+028600         WRITE LIGNE-SORTIE FROM LIGNE-ENTREE
+028700         ADD 1 TO WS-LIGNES-ECRITES
+028800     ELSE
+028900         MOVE LIGNE-ENTREE   TO REJ-ORIGINAL-LINE
+029000         MOVE WS-REASON-CODE TO REJ-REASON-CODE
+029100         WRITE LIGNE-REJET FROM WS-REJECT-RECORD
+029200         ADD 1 TO WS-LIGNES-REJETEES
+029300     END-IF.
+029400
+029500     PERFORM 2200-VERIFIER-CHECKPOINT THRU 2200-EXIT.
+029600     PERFORM 2100-LIRE-ENTREE THRU 2100-EXIT.
+029700 2000-EXIT.
+029800     EXIT.
+029900
+030000*****************************************************************
+030100* 1600-POSTER-TRANSACTION - RECHERCHE DU COMPTE ET MISE A JOUR   *
+030200*    DU SOLDE. UN COMPTE INTROUVABLE OU NON ACTIF (CLOTURE OU    *
+030300*    GELE) EST TRAITE COMME UN REJET.                            *
+030400*****************************************************************
+030500 1600-POSTER-TRANSACTION.
+030600     MOVE TR-ACCOUNT-NUMBER-N TO CM-ACCOUNT-NUMBER.
+030700     READ CUSTOMER-MASTER-FILE
+030800         INVALID KEY
+030900             MOVE "N" TO WS-LIGNE-VALIDE-SW
+031000             MOVE "COMPTE INEXISTANT" TO WS-REASON-CODE
+031100         NOT INVALID KEY
+031200             IF CM-STATUS-ACTIVE
+031300                 PERFORM 1650-APPLIQUER-MONTANT THRU 1650-EXIT
+031400             ELSE
+031500                 MOVE "N" TO WS-LIGNE-VALIDE-SW
+031600                 MOVE "COMPTE NON ACTIF" TO WS-REASON-CODE
+031700             END-IF
+031800     END-READ.
+031900 1600-EXIT.
+032000     EXIT.
+032100
+032200*****************************************************************
+032300* 1650-APPLIQUER-MONTANT - DEBITE OU CREDITE LE SOLDE DU COMPTE. *
+032400*    UN DEBIT EST CONTROLE AU PREALABLE PAR RAPPORT AU DECOUVERT *
+032500*    AUTORISE (CM-OVERDRAFT-LIMIT) : S'IL DEPASSE LE SOLDE PLUS  *
+032600*    LE DECOUVERT, IL EST REJETE SANS TOUCHER AU SOLDE. LE       *
+032700*    SOLDE EST SIGNE (PIC S9(9)V99), DONC UN DEBIT ACCEPTE PEUT  *
+032800*    VALABLEMENT LAISSER LE COMPTE EN NEGATIF DANS LA LIMITE DU  *
+032900*    DECOUVERT ; ON SIZE ERROR NE RESTE QU'UN FILET DE SECURITE  *
+033000*    CONTRE UN DEPASSEMENT DE LA CAPACITE DU CHAMP.              *
+033100*****************************************************************
+033200 1650-APPLIQUER-MONTANT.
+033300     MOVE CM-BALANCE TO AUD-BALANCE-BEFORE.
+033400     EVALUATE TRUE
+033500         WHEN TR-CODE-DEBIT
+033600             COMPUTE WS-LIMITE-DISPONIBLE =
+033700                 CM-BALANCE + CM-OVERDRAFT-LIMIT
+033800             IF TR-AMOUNT > WS-LIMITE-DISPONIBLE
+033900                 MOVE "N" TO WS-LIGNE-VALIDE-SW
+034000                 MOVE "DECOUVERT NON AUTORISE" TO WS-REASON-CODE
+034100             ELSE
+034200                 SUBTRACT TR-AMOUNT FROM CM-BALANCE
+034300                     ON SIZE ERROR
+034400                       MOVE "N" TO WS-LIGNE-VALIDE-SW
+034500                       MOVE "SOLDE INSUFFISANT" TO WS-REASON-CODE
+034600                 END-SUBTRACT
+034700             END-IF
+034800         WHEN TR-CODE-CREDIT OR TR-CODE-INTEREST
+034900             ADD TR-AMOUNT TO CM-BALANCE
+035000                 ON SIZE ERROR
+035100                     MOVE "N" TO WS-LIGNE-VALIDE-SW
+035200                     MOVE "MONTANT HORS LIMITE" TO WS-REASON-CODE
+035300             END-ADD
+035400     END-EVALUATE.
+035500
+035600     IF WS-LIGNE-VALIDE
+035700         REWRITE CUSTOMER-RECORD
+035800         PERFORM 1700-ECRIRE-AUDIT THRU 1700-EXIT
+035900     END-IF.
+036000 1650-EXIT.
+036100     EXIT.
+036200
+036300*****************************************************************
+036400* 1700-ECRIRE-AUDIT - TRACE LE SOLDE AVANT/APRES DU POSTAGE.     *
+036500*****************************************************************
+036600 1700-ECRIRE-AUDIT.
+036700     MOVE CM-BALANCE          TO AUD-BALANCE-AFTER.
+036800     MOVE CM-ACCOUNT-NUMBER   TO AUD-ACCOUNT-NUMBER.
+036900     MOVE TR-TRANS-CODE       TO AUD-TRANS-CODE.
+037000     MOVE TR-AMOUNT-X         TO AUD-AMOUNT-X.
+037100     ACCEPT AUD-DATE          FROM DATE YYYYMMDD.
+037200     ACCEPT AUD-TIME          FROM TIME.
+037300     WRITE LIGNE-AUDIT FROM WS-AUDIT-RECORD.
+037400 1700-EXIT.
+037500     EXIT.
+037600
+037700*****************************************************************
+037800* 2200-VERIFIER-CHECKPOINT - ECRITURE DU POINT DE REPRISE TOUTES *
+037900*    LES WS-CHECKPOINT-INTERVAL LIGNES                           *
+038000*****************************************************************
+038100 2200-VERIFIER-CHECKPOINT.
+038200     DIVIDE WS-LIGNES-LUES BY WS-CHECKPOINT-INTERVAL
+038300         GIVING WS-CHECKPOINT-QUOTIENT
+038400         REMAINDER WS-CHECKPOINT-RESTE.
+038500     IF WS-CHECKPOINT-RESTE = ZERO
+038600         PERFORM 2300-ECRIRE-CHECKPOINT THRU 2300-EXIT
+038700     END-IF.
+038800 2200-EXIT.
+038900     EXIT.
+039000
+039100*****************************************************************
+039200* 2300-ECRIRE-CHECKPOINT - REECRITURE DU FICHIER DE CONTROLE     *
+039300*****************************************************************
+039400 2300-ECRIRE-CHECKPOINT.
+039500     MOVE WS-LIGNES-LUES        TO RC-RECORD-COUNT.
+039600     MOVE TR-ACCOUNT-NUMBER-N   TO RC-LAST-ACCOUNT.
+039700     OPEN OUTPUT FICHIER-RESTART.
+039800     WRITE LIGNE-RESTART FROM WS-RESTART-RECORD.
+039900     CLOSE FICHIER-RESTART.
+040000 2300-EXIT.
+040100     EXIT.
+040200
+040300*****************************************************************
+040400* 1500-VALIDER-TRANSACTION - CONTROLES DE FORMAT SUR LA LIGNE    *
+040500*    - NUMERO DE COMPTE NUMERIQUE                                *
+040600*    - CODE TRANSACTION PARMI DB / CR / IN                       *
+040700*    - MONTANT NUMERIQUE, TOUJOURS PORTE "+" : LE SENS (DEBIT,   *
+040800*      CREDIT, INTERET) EST DEJA DONNE PAR LE CODE TRANSACTION,  *
+040900*      UN MONTANT "-" EST DONC UNE LIGNE MAL FORMEE, PAS UN SENS *
+041000*      VALIDE.                                                   *
+041100*****************************************************************
+041200 1500-VALIDER-TRANSACTION.
+041300     MOVE "Y"    TO WS-LIGNE-VALIDE-SW.
+041400     MOVE SPACES TO WS-REASON-CODE.
+041500     MOVE LIGNE-ENTREE TO WS-TRANSACTION-RECORD.
+041600
+041700     IF TR-ACCOUNT-NUMBER NOT NUMERIC
+041800         MOVE "N" TO WS-LIGNE-VALIDE-SW
+041900         MOVE "COMPTE NON NUMERIQUE" TO WS-REASON-CODE
+042000     END-IF.
+042100
+042200     IF WS-LIGNE-VALIDE
+042300         IF NOT TR-CODE-DEBIT AND NOT TR-CODE-CREDIT
+042400                              AND NOT TR-CODE-INTEREST
+042500             MOVE "N" TO WS-LIGNE-VALIDE-SW
+042600             MOVE "CODE TRANS INVALIDE" TO WS-REASON-CODE
+042700         END-IF
+042800     END-IF.
+042900
+043000     IF WS-LIGNE-VALIDE
+043100         IF TR-AMOUNT-X(1:1) NOT = "+"
+043200             MOVE "N" TO WS-LIGNE-VALIDE-SW
+043300             MOVE "SIGNE MONTANT INVALIDE" TO WS-REASON-CODE
+043400         ELSE
+043500             IF TR-AMOUNT-X(2:11) NOT NUMERIC
+043600                 MOVE "N" TO WS-LIGNE-VALIDE-SW
+043700                 MOVE "MONTANT NON NUMERIQUE" TO WS-REASON-CODE
+043800             END-IF
+043900         END-IF
+044000     END-IF.
+044100 1500-EXIT.
+044200     EXIT.
+044300
+044400*****************************************************************
+044500* 2100-LIRE-ENTREE - LECTURE D'UNE LIGNE DU FICHIER D'ENTREE     *
+044600*****************************************************************
+044700 2100-LIRE-ENTREE.
+044800     READ FICHIER-ENTREE INTO LIGNE-ENTREE
+044900         AT END
+045000             MOVE "Y" TO WS-EOF
+045100             MOVE "Y" TO WS-FIN-REELLE-SW
+045200         NOT AT END
+045300             ADD 1 TO WS-LIGNES-LUES
+045400     END-READ.
+045500 2100-EXIT.
+045600     EXIT.
+045700
+045800*****************************************************************
+045900* 9999-TERMINATE - FERMETURE DES FICHIERS, BILAN ET RAZ REPRISE  *
+046000*****************************************************************
+046100 9999-TERMINATE.
+046200     CLOSE FICHIER-ENTREE.
+046300     CLOSE FICHIER-SORTIE.
+046400     CLOSE FICHIER-REJETS.
+046500     CLOSE FICHIER-AUDIT.
+046600     CLOSE CUSTOMER-MASTER-FILE.
+046700
+046800*---------------------------------------------------------------*
+046900*    LE POINT DE REPRISE N'EST REMIS A ZERO QUE SI LE FICHIER    *
+047000*    D'ENTREE A REELLEMENT ETE LU JUSQU'A SA FIN (WS-FIN-REELLE, *
+047100*    POSITIONNE UNIQUEMENT PAR LA CLAUSE AT END DE 2100-LIRE-    *
+047200*    ENTREE). UN ARRET PREMATURE - PAR EXEMPLE L'ECHEC DE        *
+047300*    L'OUVERTURE DU FICHIER MAITRE LORS D'UNE REPRISE - FORCE    *
+047400*    WS-EOF SANS PASSER PAR CETTE CLAUSE : LE POINT DE REPRISE   *
+047500*    DEJA ENREGISTRE DOIT ALORS RESTER INTACT, SINON LA PROCHAINE*
+047600*    EXECUTION REPARTIRAIT DU DEBUT ET REJOUERAIT DES LIGNES     *
+047700*    DEJA POSTEES.                                               *
+047800*---------------------------------------------------------------*
+047900     IF WS-FIN-REELLE
+048000         MOVE ZERO TO RC-RECORD-COUNT
+048100         MOVE ZERO TO RC-LAST-ACCOUNT
+048200         OPEN OUTPUT FICHIER-RESTART
+048300         WRITE LIGNE-RESTART FROM WS-RESTART-RECORD
+048400         CLOSE FICHIER-RESTART
+048500     END-IF.
+048600
+048700     DISPLAY "LIGNES LUES     : " WS-LIGNES-LUES.
+048800     DISPLAY "LIGNES SAUTEES  : " WS-LIGNES-SAUTEES.
+048900     DISPLAY "LIGNES ECRITES  : " WS-LIGNES-ECRITES.
+049000     DISPLAY "LIGNES REJETEES : " WS-LIGNES-REJETEES.
+049100 9999-EXIT.
+049200     EXIT.
