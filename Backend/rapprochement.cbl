@@ -0,0 +1,307 @@
+000100*****************************************************************
+000200* PROGRAM-ID    : RAPPRO-BANQUE                                 *
+000300* AUTHOR        : M. LEFEVRE - EQUIPE ETUDES BANCAIRES          *
+000400* INSTALLATION  : EPIBANK                                       *
+000500* DATE-WRITTEN  : 2026-08-09                                    *
+000600*---------------------------------------------------------------*
+000700* MODIFICATION HISTORY                                          *
+000800*  2026-08-09  ML  PROGRAMME INITIAL - ETAT DE RAPPROCHEMENT DE  *
+000900*                  FIN DE JOURNEE (TOTAUX DE CONTROLE).          *
+001000*  2026-08-09  ML  RAPPROCHEMENT DU SOLDE REEL DU FICHIER MAITRE *
+001100*                  AU SOLDE CALCULE, PUIS TOTAUX ET SOLDES       *
+001200*                  DECIMAUX SIGNES AVEC CENTIMES.                *
+001300*---------------------------------------------------------------*
+001400* CE PROGRAMME LIT L'EXTRAIT DES SOLDES D'OUVERTURE (PRODUIT PAR  *
+001500* SNAPSHOT-OUVERTURE AVANT LE POSTAGE DU JOUR) POUR OBTENIR LE    *
+001600* TOTAL DES SOLDES D'OUVERTURE, PUIS LE FICHIER DES TRANSACTIONS *
+001700* VALIDEES DE LA JOURNEE POUR CUMULER LES DEBITS, LES CREDITS ET *
+001800* LES INTERETS POSTES. IL EN DEDUIT LE SOLDE DE CLOTURE CALCULE  *
+001900* ET LE RAPPROCHE DU SOLDE REEL DU FICHIER MAITRE (DEJA POSTE),  *
+002000* SIGNALANT TOUT ECART.                                          *
+002100* ET IMPRIME UN ETAT DE CONTROLE A RAPPROCHER DU GRAND LIVRE.    *
+002200*****************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID.     RAPPRO-BANQUE.
+002500 AUTHOR.         M. LEFEVRE.
+002600 INSTALLATION.   EPIBANK.
+002700 DATE-WRITTEN.   2026-08-09.
+002800 DATE-COMPILED.
+002900
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300*---------------------------------------------------------------*
+003400*    EXTRAIT DES SOLDES D'OUVERTURE (SNAPSHOT-OUVERTURE), LU EN  *
+003500*    SEQUENTIEL POUR CUMULER LE TOTAL DES SOLDES D'OUVERTURE.    *
+003600*---------------------------------------------------------------*
+003700     SELECT FICHIER-OUVERTURE ASSIGN TO "../data/opening.dat"
+003800         ORGANIZATION IS LINE SEQUENTIAL.
+003900
+004000*---------------------------------------------------------------*
+004100*    FICHIER MAITRE DES CLIENTS, DEJA POSTE, POUR VERIFIER LE    *
+004200*    SOLDE DE CLOTURE REEL PAR RAPPORT AU SOLDE CALCULE.         *
+004300*---------------------------------------------------------------*
+004400     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "../data/customer.dat"
+004500         ORGANIZATION IS INDEXED
+004600         ACCESS MODE IS SEQUENTIAL
+004700         RECORD KEY IS CM-ACCOUNT-NUMBER
+004800         FILE STATUS IS WS-MASTER-STATUS.
+004900
+005000*---------------------------------------------------------------*
+005100*    FICHIER DES TRANSACTIONS VALIDEES DE LA JOURNEE.            *
+005200*---------------------------------------------------------------*
+005300     SELECT FICHIER-TRANSACTIONS ASSIGN TO "../data/output.txt"
+005400         ORGANIZATION IS LINE SEQUENTIAL.
+005500
+005600*---------------------------------------------------------------*
+005700*    ETAT DE RAPPROCHEMENT IMPRIME.                              *
+005800*---------------------------------------------------------------*
+005900     SELECT FICHIER-RAPPORT ASSIGN TO "../data/rapport.txt"
+006000         ORGANIZATION IS LINE SEQUENTIAL.
+006100
+006200 DATA DIVISION.
+006300 FILE SECTION.
+006400 FD  FICHIER-OUVERTURE.
+006500 01  LIGNE-OUVERTURE              PIC X(53).
+006600
+006700 FD  CUSTOMER-MASTER-FILE.
+006800     COPY "custmas.cpy".
+006900
+007000 FD  FICHIER-TRANSACTIONS.
+007100 01  LIGNE-TRANSACTION           PIC X(50).
+007200
+007300 FD  FICHIER-RAPPORT.
+007400 01  LIGNE-RAPPORT                PIC X(80).
+007500
+007600 WORKING-STORAGE SECTION.
+007700     COPY "tranin.cpy".
+007800
+007900*---------------------------------------------------------------*
+008000*    VUE DE TRAVAIL D'UN ENREGISTREMENT DE L'EXTRAIT D'OUVERTURE.*
+008100*---------------------------------------------------------------*
+008200 01  WS-OUVERTURE-RECORD.
+008300     05  OU-ACCOUNT-NUMBER        PIC 9(08).
+008400     05  OU-CUSTOMER-NAME         PIC X(20).
+008500     05  OU-ACCOUNT-TYPE          PIC X(02).
+008600     05  OU-BALANCE               PIC S9(9)V99.
+008700     05  OU-OVERDRAFT-LIMIT       PIC 9(9)V99.
+008800     05  OU-STATUS                PIC X(01).
+008900
+009000 01  WS-MASTER-STATUS            PIC X(02).
+009100     88  WS-MASTER-OK                VALUE "00".
+009200
+009300 01  WS-SWITCHES.
+009400     05  WS-MASTER-EOF           PIC X(01)     VALUE "N".
+009500         88  WS-END-OF-OUVERTURE     VALUE "Y".
+009600     05  WS-TRANS-EOF            PIC X(01)     VALUE "N".
+009700         88  WS-END-OF-TRANS          VALUE "Y".
+009800     05  WS-REEL-EOF             PIC X(01)     VALUE "N".
+009900         88  WS-END-OF-MASTER        VALUE "Y".
+010000
+010100 01  WS-COMPTES-LUS               PIC 9(07)     VALUE ZERO.
+010200 01  WS-TRANSACTIONS-LUES         PIC 9(07)     VALUE ZERO.
+010300 01  WS-COMPTES-MAITRE-LUS        PIC 9(07)     VALUE ZERO.
+010400
+010500 01  WS-TOTAUX.
+010600     05  WS-TOTAL-OUVERTURE       PIC S9(11)V99 VALUE ZERO.
+010700     05  WS-TOTAL-DEBITS          PIC S9(11)V99 VALUE ZERO.
+010800     05  WS-TOTAL-CREDITS         PIC S9(11)V99 VALUE ZERO.
+010900     05  WS-TOTAL-INTERETS        PIC S9(11)V99 VALUE ZERO.
+011000     05  WS-TOTAL-CLOTURE         PIC S9(11)V99 VALUE ZERO.
+011100     05  WS-TOTAL-MAITRE          PIC S9(11)V99 VALUE ZERO.
+011200     05  WS-ECART                 PIC S9(11)V99 VALUE ZERO.
+011300
+011400 01  WS-LIGNE-EDITEE.
+011500     05  WS-LIBELLE               PIC X(30).
+011600     05  WS-MONTANT-EDIT          PIC -Z,ZZZ,ZZZ,ZZ9.99.
+011700
+011800 PROCEDURE DIVISION.
+011900*****************************************************************
+012000* 0000-MAINLINE                                                 *
+012100*****************************************************************
+012200 0000-MAINLINE.
+012300     PERFORM 1000-INITIALIZE           THRU 1000-EXIT.
+012400     PERFORM 2000-CUMULER-OUVERTURE     THRU 2000-EXIT
+012500         UNTIL WS-END-OF-OUVERTURE.
+012600     PERFORM 3000-CUMULER-TRANSACTIONS  THRU 3000-EXIT
+012700         UNTIL WS-END-OF-TRANS.
+012800     PERFORM 4000-CALCULER-CLOTURE      THRU 4000-EXIT.
+012900     PERFORM 4500-CUMULER-MAITRE        THRU 4500-EXIT
+013000         UNTIL WS-END-OF-MASTER.
+013100     PERFORM 4600-VERIFIER-ECART        THRU 4600-EXIT.
+013200     PERFORM 5000-IMPRIMER-ETAT         THRU 5000-EXIT.
+013300     PERFORM 9999-TERMINATE             THRU 9999-EXIT.
+013400     STOP RUN.
+013500
+013600*****************************************************************
+013700* 1000-INITIALIZE                                               *
+013800*****************************************************************
+013900 1000-INITIALIZE.
+014000     OPEN INPUT FICHIER-OUVERTURE.
+014100     OPEN INPUT  FICHIER-TRANSACTIONS.
+014200     OPEN OUTPUT FICHIER-RAPPORT.
+014300     OPEN INPUT  CUSTOMER-MASTER-FILE.
+014400     IF NOT WS-MASTER-OK
+014500         DISPLAY "ERREUR OUVERTURE CUSTOMER-MASTER : "
+014600                 WS-MASTER-STATUS
+014700         MOVE "Y" TO WS-REEL-EOF
+014800         MOVE 12 TO RETURN-CODE
+014900     END-IF.
+015000     PERFORM 2100-LIRE-OUVERTURE THRU 2100-EXIT.
+015100     PERFORM 3100-LIRE-TRANSACTION THRU 3100-EXIT.
+015200     PERFORM 4550-LIRE-MAITRE THRU 4550-EXIT.
+015300 1000-EXIT.
+015400     EXIT.
+015500
+015600*****************************************************************
+015700* 2000-CUMULER-OUVERTURE - TOTAL DES SOLDES DE L'EXTRAIT         *
+015800*    D'OUVERTURE (SITUATION AVANT LE POSTAGE DU JOUR).           *
+015900*****************************************************************
+016000 2000-CUMULER-OUVERTURE.
+016100     ADD OU-BALANCE TO WS-TOTAL-OUVERTURE.
+016200     PERFORM 2100-LIRE-OUVERTURE THRU 2100-EXIT.
+016300 2000-EXIT.
+016400     EXIT.
+016500
+016600 2100-LIRE-OUVERTURE.
+016700     READ FICHIER-OUVERTURE INTO WS-OUVERTURE-RECORD
+016800         AT END
+016900             MOVE "Y" TO WS-MASTER-EOF
+017000         NOT AT END
+017100             ADD 1 TO WS-COMPTES-LUS
+017200     END-READ.
+017300 2100-EXIT.
+017400     EXIT.
+017500
+017600*****************************************************************
+017700* 3000-CUMULER-TRANSACTIONS - CUMUL DEBITS / CREDITS / INTERETS  *
+017800*****************************************************************
+017900 3000-CUMULER-TRANSACTIONS.
+018000     MOVE LIGNE-TRANSACTION TO WS-TRANSACTION-RECORD.
+018100     EVALUATE TRUE
+018200         WHEN TR-CODE-DEBIT
+018300             ADD TR-AMOUNT TO WS-TOTAL-DEBITS
+018400         WHEN TR-CODE-CREDIT
+018500             ADD TR-AMOUNT TO WS-TOTAL-CREDITS
+018600         WHEN TR-CODE-INTEREST
+018700             ADD TR-AMOUNT TO WS-TOTAL-INTERETS
+018800     END-EVALUATE.
+018900     PERFORM 3100-LIRE-TRANSACTION THRU 3100-EXIT.
+019000 3000-EXIT.
+019100     EXIT.
+019200
+019300 3100-LIRE-TRANSACTION.
+019400     READ FICHIER-TRANSACTIONS INTO LIGNE-TRANSACTION
+019500         AT END
+019600             MOVE "Y" TO WS-TRANS-EOF
+019700         NOT AT END
+019800             ADD 1 TO WS-TRANSACTIONS-LUES
+019900     END-READ.
+020000 3100-EXIT.
+020100     EXIT.
+020200
+020300*****************************************************************
+020400* 4000-CALCULER-CLOTURE - SOLDE DE CLOTURE CALCULE               *
+020500*****************************************************************
+020600 4000-CALCULER-CLOTURE.
+020700     COMPUTE WS-TOTAL-CLOTURE =
+020800         WS-TOTAL-OUVERTURE - WS-TOTAL-DEBITS
+020900                             + WS-TOTAL-CREDITS
+021000                             + WS-TOTAL-INTERETS.
+021100 4000-EXIT.
+021200     EXIT.
+021300
+021400*****************************************************************
+021500* 4500-CUMULER-MAITRE - TOTAL DES SOLDES REELS DU FICHIER MAITRE *
+021600*    (DEJA POSTE PAR LE TRAITEMENT DU JOUR), POUR VERIFIER LE    *
+021700*    SOLDE DE CLOTURE CALCULE.                                   *
+021800*****************************************************************
+021900 4500-CUMULER-MAITRE.
+022000     ADD CM-BALANCE TO WS-TOTAL-MAITRE.
+022100     PERFORM 4550-LIRE-MAITRE THRU 4550-EXIT.
+022200 4500-EXIT.
+022300     EXIT.
+022400
+022500 4550-LIRE-MAITRE.
+022600     READ CUSTOMER-MASTER-FILE
+022700         AT END
+022800             MOVE "Y" TO WS-REEL-EOF
+022900         NOT AT END
+023000             ADD 1 TO WS-COMPTES-MAITRE-LUS
+023100     END-READ.
+023200 4550-EXIT.
+023300     EXIT.
+023400
+023500*****************************************************************
+023600* 4600-VERIFIER-ECART - COMPARE LE SOLDE CALCULE AU SOLDE REEL   *
+023700*****************************************************************
+023800 4600-VERIFIER-ECART.
+023900     COMPUTE WS-ECART = WS-TOTAL-CLOTURE - WS-TOTAL-MAITRE.
+024000 4600-EXIT.
+024100     EXIT.
+024200
+024300*****************************************************************
+024400* 5000-IMPRIMER-ETAT - EDITION DE L'ETAT DE RAPPROCHEMENT        *
+024500*****************************************************************
+024600 5000-IMPRIMER-ETAT.
+024700     MOVE SPACES TO LIGNE-RAPPORT.
+024800     STRING "ETAT DE RAPPROCHEMENT - EPIBANK" DELIMITED BY SIZE
+024900         INTO LIGNE-RAPPORT
+025000     END-STRING.
+025100     WRITE LIGNE-RAPPORT.
+025200
+025300     MOVE "TOTAL SOLDES D'OUVERTURE     : " TO WS-LIBELLE.
+025400     MOVE WS-TOTAL-OUVERTURE TO WS-MONTANT-EDIT.
+025500     PERFORM 5100-ECRIRE-LIGNE THRU 5100-EXIT.
+025600
+025700     MOVE "TOTAL DES DEBITS             : " TO WS-LIBELLE.
+025800     MOVE WS-TOTAL-DEBITS TO WS-MONTANT-EDIT.
+025900     PERFORM 5100-ECRIRE-LIGNE THRU 5100-EXIT.
+026000
+026100     MOVE "TOTAL DES CREDITS            : " TO WS-LIBELLE.
+026200     MOVE WS-TOTAL-CREDITS TO WS-MONTANT-EDIT.
+026300     PERFORM 5100-ECRIRE-LIGNE THRU 5100-EXIT.
+026400
+026500     MOVE "TOTAL DES INTERETS POSTES    : " TO WS-LIBELLE.
+026600     MOVE WS-TOTAL-INTERETS TO WS-MONTANT-EDIT.
+026700     PERFORM 5100-ECRIRE-LIGNE THRU 5100-EXIT.
+026800
+026900     MOVE "SOLDE DE CLOTURE CALCULE     : " TO WS-LIBELLE.
+027000     MOVE WS-TOTAL-CLOTURE TO WS-MONTANT-EDIT.
+027100     PERFORM 5100-ECRIRE-LIGNE THRU 5100-EXIT.
+027200
+027300     MOVE "SOLDE REEL FICHIER MAITRE    : " TO WS-LIBELLE.
+027400     MOVE WS-TOTAL-MAITRE TO WS-MONTANT-EDIT.
+027500     PERFORM 5100-ECRIRE-LIGNE THRU 5100-EXIT.
+027600
+027700     MOVE "ECART CALCULE / REEL          : " TO WS-LIBELLE.
+027800     MOVE WS-ECART TO WS-MONTANT-EDIT.
+027900     PERFORM 5100-ECRIRE-LIGNE THRU 5100-EXIT.
+028000
+028100     DISPLAY "COMPTES LUS       : " WS-COMPTES-LUS.
+028200     DISPLAY "TRANSACTIONS LUES : " WS-TRANSACTIONS-LUES.
+028300     DISPLAY "SOLDE DE CLOTURE  : " WS-TOTAL-CLOTURE.
+028400     DISPLAY "ECART CONSTATE    : " WS-ECART.
+028500 5000-EXIT.
+028600     EXIT.
+028700
+028800 5100-ECRIRE-LIGNE.
+028900     MOVE SPACES TO LIGNE-RAPPORT.
+029000     STRING WS-LIBELLE     DELIMITED BY SIZE
+029100            WS-MONTANT-EDIT DELIMITED BY SIZE
+029200         INTO LIGNE-RAPPORT
+029300     END-STRING.
+029400     WRITE LIGNE-RAPPORT.
+029500 5100-EXIT.
+029600     EXIT.
+029700
+029800*****************************************************************
+029900* 9999-TERMINATE                                                *
+030000*****************************************************************
+030100 9999-TERMINATE.
+030200     CLOSE CUSTOMER-MASTER-FILE.
+030300     CLOSE FICHIER-OUVERTURE.
+030400     CLOSE FICHIER-TRANSACTIONS.
+030500     CLOSE FICHIER-RAPPORT.
+030600 9999-EXIT.
+030700     EXIT.
